@@ -2,12 +2,39 @@
        PROGRAM-ID. realEstateLoan.
        AUTHOR. Axel.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMORT-FILE ASSIGN TO "amortization.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOAN-MASTER-FILE ASSIGN TO "loan_master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-MASTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AMORT-FILE.
+       01  AMORT-LINE PIC X(80).
+
+       FD  LOAN-MASTER-FILE.
+           COPY LOANREC.
+
        WORKING-STORAGE SECTION.
 
-       77  RATE PIC 99V99 VALUE 1.20.
+       77  RATE PIC 99V99.
+       01  APPLICANT-ID PIC X(10).
+       01  WS-LOAN-MASTER-STATUS PIC XX.
+       77  MIN-YEAR PIC 99 VALUE 1.
+       77  MAX-YEAR PIC 99 VALUE 25.
+       77  MIN-LOANED-AMOUNT PIC 9(9) VALUE 10000.
+       77  MAX-LOANED-AMOUNT PIC 9(9) VALUE 1000000.
        01  YEAR PIC 99.
        01  LOANED_AMOUNT PIC 9(9).
+       01  WS-YEAR-VALID PIC X VALUE 'N'.
+           88  YEAR-IS-VALID VALUE 'Y'.
+       01  WS-AMOUNT-VALID PIC X VALUE 'N'.
+           88  AMOUNT-IS-VALID VALUE 'Y'.
        01  LOANED_AMOUNT_DISPLAY PIC ZZZbZZZbZZZ.
        01  TOTAL_AMOUNT PIC 9(10)V99.
        01  TOTAL_AMOUNT_DISPLAY PIC ZbZZZbZZZbZZZ.
@@ -17,36 +44,252 @@
        01  NUMBER_MONTHLY_PAYMENT PIC 9(4).
        01  MONTHLY_RATE PIC 9V9(6).
 
+       01  INSURANCE-RATE PIC 9V99.
+       01  WS-FEE-TYPE PIC 9.
+       01  APPLICATION-FEE-PERCENT PIC 9V99.
+       01  APPLICATION-FEE PIC 9(6)V99.
+       01  MONTHLY-INSURANCE-PREMIUM PIC 9(7)V99.
+       01  TOTAL-INSURANCE-COST PIC 9(9)V99.
+       01  TOTAL-INSURANCE-COST-DISPLAY PIC ZZZbZZZbZZZ.99.
+       01  APPLICATION-FEE-DISPLAY PIC ZZZbZZZ.99.
+       01  TOTAL-COST-ALL-IN PIC 9(10)V99.
+       01  TOTAL-COST-ALL-IN-DISPLAY PIC ZbZZZbZZZbZZZ.99.
+       01  EFFECTIVE-ANNUAL-RATE PIC 999V99.
+       01  EFFECTIVE-ANNUAL-RATE-DISPLAY PIC ZZ9.99.
+
+       77  MAX-DEBT-RATIO PIC 99V99 VALUE 35.00.
+       01  APPLICANT-MONTHLY-INCOME PIC 9(7)V99.
+       01  EXISTING-MONTHLY-DEBTS PIC 9(7)V99.
+       01  WS-INCOME-VALID PIC X VALUE 'N'.
+           88  INCOME-IS-VALID VALUE 'Y'.
+       01  DEBT-RATIO PIC 9(6)V99.
+       01  DEBT-RATIO-DISPLAY PIC ZZZ,ZZ9.99.
+       01  WS-LOAN-APPROVED PIC X VALUE 'Y'.
+           88  LOAN-IS-APPROVED VALUE 'Y'.
+
+       01  REMAINING-BALANCE PIC 9(9)V99.
+       01  INTEREST-PORTION PIC 9(9)V99.
+       01  PRINCIPAL-PORTION PIC 9(9)V99.
+       01  PAYMENT-NUMBER PIC 9(4).
+
+       01  WS-AMORT-DETAIL.
+           05  WS-PAYMENT-NUMBER-DISPLAY PIC ZZZ9.
+           05  FILLER PIC X(3) VALUE SPACES.
+           05  WS-BALANCE-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER PIC X(3) VALUE SPACES.
+           05  WS-INTEREST-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER PIC X(3) VALUE SPACES.
+           05  WS-PRINCIPAL-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
 
+       MAIN-PARAGRAPH.
            DISPLAY 'Bienvenue sur le calculateur de prêt immobilier'.
-           DISPLAY 'Sur combien d''année souhaitez-vous emprunter ?'.
-           ACCEPT YEAR. 
 
-           DISPLAY 'Quel montant souhaitez-vous emprunter sur ' YEAR,
-           ' année(s).'.
-           ACCEPT LOANED_AMOUNT.
+           DISPLAY 'Quel est l''identifiant du client ?'.
+           ACCEPT APPLICANT-ID.
+
+           PERFORM UNTIL YEAR-IS-VALID
+               DISPLAY 'Sur combien d''année souhaitez-vous ',
+                   'emprunter ?'
+               ACCEPT YEAR
+               IF YEAR >= MIN-YEAR AND YEAR <= MAX-YEAR
+                   MOVE 'Y' TO WS-YEAR-VALID
+               ELSE
+                   DISPLAY 'Durée invalide. Elle doit être comprise ',
+                       'entre ' MIN-YEAR ' et ' MAX-YEAR ' ans.'
+               END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL AMOUNT-IS-VALID
+               DISPLAY 'Quel montant souhaitez-vous emprunter sur '
+                   YEAR ' année(s).'
+               ACCEPT LOANED_AMOUNT
+               IF LOANED_AMOUNT >= MIN-LOANED-AMOUNT AND
+                       LOANED_AMOUNT <= MAX-LOANED-AMOUNT
+                   MOVE 'Y' TO WS-AMOUNT-VALID
+               ELSE
+                   DISPLAY 'Montant invalide. Il doit être compris ',
+                       'entre ' MIN-LOANED-AMOUNT ' et ',
+                       MAX-LOANED-AMOUNT ' €.'
+               END-IF
+           END-PERFORM.
+
            MOVE LOANED_AMOUNT TO LOANED_AMOUNT_DISPLAY.
            DISPLAY 'Très bien, nous calculons vos mensualités pour ',
-           'votre crédit de ' LOANED_AMOUNT_DISPLAY '€'.  
+           'votre crédit de ' LOANED_AMOUNT_DISPLAY '€'.
 
-           MULTIPLY YEAR BY MONTH_YEAR GIVING NUMBER_MONTHLY_PAYMENT.
+           DISPLAY 'Quel est le taux annuel d''assurance emprunteur ',
+               '(%) ?'.
+           ACCEPT INSURANCE-RATE.
 
-           COMPUTE MONTHLY_RATE ROUNDED = (1 + RATE / 100) ** (1 / ,
-           MONTH_YEAR) - 1.
+           DISPLAY 'Frais de dossier : montant fixe (1) ou ',
+               'pourcentage du prêt (2) ?'.
+           ACCEPT WS-FEE-TYPE.
 
-           COMPUTE MONTHLY_PAYMENT = (LOANED_AMOUNT * MONTHLY_RATE *,
-           (1 + MONTHLY_RATE) ** NUMBER_MONTHLY_PAYMENT) / ((1 + ,
-           MONTHLY_RATE) ** NUMBER_MONTHLY_PAYMENT - 1).
+           IF WS-FEE-TYPE = 2
+               DISPLAY 'Quel est le pourcentage de frais de dossier ',
+                   '(%) ?'
+               ACCEPT APPLICATION-FEE-PERCENT
+               COMPUTE APPLICATION-FEE ROUNDED =
+                   LOANED_AMOUNT * APPLICATION-FEE-PERCENT / 100
+           ELSE
+               DISPLAY 'Quels sont les frais de dossier (€) ?'
+               ACCEPT APPLICATION-FEE
+           END-IF.
 
-           MOVE MONTHLY_PAYMENT TO MONTHLY_PAYMENT_DISPLAY.
+           PERFORM UNTIL INCOME-IS-VALID
+               DISPLAY 'Quel est le revenu mensuel net du client ',
+                   '(€) ?'
+               ACCEPT APPLICANT-MONTHLY-INCOME
+               IF APPLICANT-MONTHLY-INCOME > 0
+                   MOVE 'Y' TO WS-INCOME-VALID
+               ELSE
+                   DISPLAY 'Le revenu doit être supérieur à zéro.'
+               END-IF
+           END-PERFORM.
 
-           COMPUTE TOTAL_AMOUNT = MONTHLY_PAYMENT *,
-           NUMBER_MONTHLY_PAYMENT. 
+           DISPLAY 'Quel est le montant de ses mensualités de ',
+               'dettes existantes (0 si aucune) ?'.
+           ACCEPT EXISTING-MONTHLY-DEBTS.
 
-           MOVE TOTAL_AMOUNT TO TOTAL_AMOUNT_DISPLAY.
+           CALL 'RATELOOKUP' USING YEAR, LOANED_AMOUNT, RATE.
 
-           DISPLAY 'Vos mensualités seront de ' MONTHLY_PAYMENT_DISPLAY,
-           ' €. Soit un coup total de 'TOTAL_AMOUNT_DISPLAY ' €'.
+           CALL 'LOANCALC' USING YEAR, LOANED_AMOUNT, RATE,
+               NUMBER_MONTHLY_PAYMENT, MONTHLY_RATE, MONTHLY_PAYMENT,
+               TOTAL_AMOUNT.
+
+           PERFORM CHECK-AFFORDABILITY.
+
+           IF LOAN-IS-APPROVED
+               MOVE MONTHLY_PAYMENT TO MONTHLY_PAYMENT_DISPLAY
+
+               MOVE TOTAL_AMOUNT TO TOTAL_AMOUNT_DISPLAY
+
+               DISPLAY 'Vos mensualités seront de ',
+                   MONTHLY_PAYMENT_DISPLAY ' €. Soit un coût total ',
+                   'de ' TOTAL_AMOUNT_DISPLAY ' €'
+
+               PERFORM DISCLOSE-TAEG
+
+               PERFORM WRITE-AMORTIZATION-SCHEDULE
+
+               DISPLAY 'Echeancier detaille ecrit dans ',
+                   'amortization.txt'
+
+               PERFORM RECORD-LOAN-IN-MASTER
+           END-IF.
 
            STOP RUN.
+
+       CHECK-AFFORDABILITY.
+           COMPUTE DEBT-RATIO ROUNDED =
+               (MONTHLY_PAYMENT + EXISTING-MONTHLY-DEBTS) * 100 /
+               APPLICANT-MONTHLY-INCOME
+               ON SIZE ERROR
+                   MOVE 999999.99 TO DEBT-RATIO
+           END-COMPUTE.
+
+           MOVE DEBT-RATIO TO DEBT-RATIO-DISPLAY.
+
+           IF DEBT-RATIO > MAX-DEBT-RATIO
+               MOVE 'N' TO WS-LOAN-APPROVED
+               DISPLAY 'Refus : taux d''endettement estimé à ',
+                   DEBT-RATIO-DISPLAY '%, au-delà du plafond ',
+                   'réglementaire de 35%. Le prêt n''est pas ',
+                   'accordé.'
+           ELSE
+               DISPLAY 'Taux d''endettement estimé : ',
+                   DEBT-RATIO-DISPLAY '% (plafond : 35%).'
+           END-IF.
+
+       RECORD-LOAN-IN-MASTER.
+           CALL 'NEXTLOANID' USING LM-LOAN-ID.
+
+           MOVE APPLICANT-ID TO LM-APPLICANT-ID.
+           MOVE YEAR TO LM-TERM-YEARS.
+           MOVE LOANED_AMOUNT TO LM-LOANED-AMOUNT.
+           MOVE RATE TO LM-RATE-USED.
+           MOVE MONTHLY_PAYMENT TO LM-MONTHLY-PAYMENT.
+           MOVE TOTAL_AMOUNT TO LM-TOTAL-AMOUNT.
+           ACCEPT LM-LOAN-DATE FROM DATE YYYYMMDD.
+
+           OPEN EXTEND LOAN-MASTER-FILE.
+           IF WS-LOAN-MASTER-STATUS = '35'
+               OPEN OUTPUT LOAN-MASTER-FILE
+           END-IF.
+           WRITE LOAN-MASTER-RECORD.
+           CLOSE LOAN-MASTER-FILE.
+
+           DISPLAY 'Prêt enregistré au registre sous le numéro ',
+               LM-LOAN-ID.
+
+       DISCLOSE-TAEG.
+           COMPUTE MONTHLY-INSURANCE-PREMIUM ROUNDED =
+               LOANED_AMOUNT * INSURANCE-RATE / 100 / MONTH_YEAR.
+
+           COMPUTE TOTAL-INSURANCE-COST =
+               MONTHLY-INSURANCE-PREMIUM * NUMBER_MONTHLY_PAYMENT.
+
+           COMPUTE TOTAL-COST-ALL-IN =
+               TOTAL_AMOUNT + TOTAL-INSURANCE-COST + APPLICATION-FEE.
+
+      *    TAEG approché : coût total (hors capital) ramené au capital
+      *    restant dû moyen (environ la moitié du capital emprunté
+      *    pour un prêt amorti linéairement) et annualisé sur la
+      *    durée du prêt (approximation linéaire, pas un calcul
+      *    actuariel complet par recherche de taux).
+           COMPUTE EFFECTIVE-ANNUAL-RATE ROUNDED =
+               (TOTAL-COST-ALL-IN - LOANED_AMOUNT) * 200 /
+               LOANED_AMOUNT / YEAR
+               ON SIZE ERROR
+                   MOVE 999.99 TO EFFECTIVE-ANNUAL-RATE
+           END-COMPUTE.
+
+           MOVE TOTAL-COST-ALL-IN TO TOTAL-COST-ALL-IN-DISPLAY.
+           MOVE EFFECTIVE-ANNUAL-RATE TO EFFECTIVE-ANNUAL-RATE-DISPLAY.
+           MOVE TOTAL-INSURANCE-COST TO TOTAL-INSURANCE-COST-DISPLAY.
+           MOVE APPLICATION-FEE TO APPLICATION-FEE-DISPLAY.
+
+           DISPLAY 'Coût total de l''assurance : ',
+               TOTAL-INSURANCE-COST-DISPLAY ' €'.
+           DISPLAY 'Frais de dossier : ' APPLICATION-FEE-DISPLAY ' €'.
+           DISPLAY 'Coût total du crédit (assurance et frais ',
+               'inclus) : ' TOTAL-COST-ALL-IN-DISPLAY ' €'.
+           DISPLAY 'TAEG estimé : ' EFFECTIVE-ANNUAL-RATE-DISPLAY ' %'.
+
+       WRITE-AMORTIZATION-SCHEDULE.
+           OPEN OUTPUT AMORT-FILE.
+
+           MOVE '  No    Capital restant     Interets      Amorti' TO
+               AMORT-LINE.
+           WRITE AMORT-LINE.
+
+           MOVE LOANED_AMOUNT TO REMAINING-BALANCE.
+
+           PERFORM VARYING PAYMENT-NUMBER FROM 1 BY 1
+               UNTIL PAYMENT-NUMBER > NUMBER_MONTHLY_PAYMENT
+
+               COMPUTE INTEREST-PORTION ROUNDED =
+                   REMAINING-BALANCE * MONTHLY_RATE
+
+               COMPUTE PRINCIPAL-PORTION ROUNDED =
+                   MONTHLY_PAYMENT - INTEREST-PORTION
+
+               IF PAYMENT-NUMBER = NUMBER_MONTHLY_PAYMENT OR
+                       PRINCIPAL-PORTION > REMAINING-BALANCE
+                   MOVE REMAINING-BALANCE TO PRINCIPAL-PORTION
+               END-IF
+
+               SUBTRACT PRINCIPAL-PORTION FROM REMAINING-BALANCE
+
+               MOVE PAYMENT-NUMBER TO WS-PAYMENT-NUMBER-DISPLAY
+               MOVE REMAINING-BALANCE TO WS-BALANCE-DISPLAY
+               MOVE INTEREST-PORTION TO WS-INTEREST-DISPLAY
+               MOVE PRINCIPAL-PORTION TO WS-PRINCIPAL-DISPLAY
+
+               MOVE WS-AMORT-DETAIL TO AMORT-LINE
+               WRITE AMORT-LINE
+           END-PERFORM.
+
+           CLOSE AMORT-FILE.

@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loanBatch.
+       AUTHOR. Axel.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPLICATION-FILE ASSIGN TO "applications.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPLICATION-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO "batch_results.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOAN-MASTER-FILE ASSIGN TO "loan_master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-MASTER-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "batch_checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  APPLICATION-FILE.
+           COPY APPREC.
+
+       FD  RESULT-FILE.
+       01  RESULT-LINE PIC X(80).
+
+       FD  LOAN-MASTER-FILE.
+           COPY LOANREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  RATE PIC 99V99.
+       01  WS-APPLICATION-STATUS PIC XX.
+       01  WS-LOAN-MASTER-STATUS PIC XX.
+       01  WS-CHECKPOINT-STATUS PIC XX.
+       77  MIN-YEAR PIC 99 VALUE 1.
+       77  MAX-YEAR PIC 99 VALUE 25.
+       77  MIN-LOANED-AMOUNT PIC 9(9) VALUE 10000.
+       77  MAX-LOANED-AMOUNT PIC 9(9) VALUE 1000000.
+       77  MAX-DEBT-RATIO PIC 99V99 VALUE 35.00.
+       01  DEBT-RATIO PIC 9(6)V99.
+
+       01  WS-EOF PIC X VALUE 'N'.
+           88  END-OF-APPLICATIONS VALUE 'Y'.
+
+       01  LAST-CHECKPOINT-NUMBER PIC 9(6) VALUE 0.
+       01  RECORD-NUMBER PIC 9(6) VALUE 0.
+
+       01  WS-CHECKPOINT-DETAIL.
+           05  CK-RECORD-NUMBER PIC 9(6).
+           05  FILLER PIC X VALUE SPACE.
+           05  CK-APPLICANT-ID PIC X(10).
+
+       01  NUMBER_MONTHLY_PAYMENT PIC 9(4).
+       01  MONTHLY_RATE PIC 9V9(6).
+       01  MONTHLY_PAYMENT PIC 9(9)V99.
+       01  TOTAL_AMOUNT PIC 9(10)V99.
+
+       01  WS-RESULT-DETAIL.
+           05  WS-R-ID PIC X(10).
+           05  FILLER PIC X(2) VALUE SPACES.
+           05  WS-R-YEAR PIC Z9.
+           05  FILLER PIC X(4) VALUE SPACES.
+           05  WS-R-MONTHLY PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER PIC X(4) VALUE SPACES.
+           05  WS-R-TOTAL PIC ZZ,ZZZ,ZZZ,ZZ9.
+
+       01  WS-REJECT-DETAIL.
+           05  WS-J-ID PIC X(10).
+           05  FILLER PIC X(2) VALUE SPACES.
+           05  WS-J-MESSAGE PIC X(50) VALUE
+               'REJETEE - duree ou montant hors des limites'.
+
+       01  WS-DEBT-REJECT-DETAIL.
+           05  WS-D-ID PIC X(10).
+           05  FILLER PIC X(2) VALUE SPACES.
+           05  WS-D-MESSAGE PIC X(50) VALUE
+               'REJETEE - taux d''endettement superieur a 35%'.
+
+       01  WS-INCOME-REJECT-DETAIL.
+           05  WS-I-ID PIC X(10).
+           05  FILLER PIC X(2) VALUE SPACES.
+           05  WS-I-MESSAGE PIC X(50) VALUE
+               'REJETEE - revenu mensuel manquant ou invalide'.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARAGRAPH.
+           DISPLAY 'Traitement de la file des demandes de pret (batch)'.
+
+           PERFORM READ-LAST-CHECKPOINT.
+
+           OPEN INPUT APPLICATION-FILE.
+           IF WS-APPLICATION-STATUS NOT = '00'
+               DISPLAY 'Erreur : impossible d''ouvrir le fichier des ',
+                   'demandes applications.txt (statut ',
+                   WS-APPLICATION-STATUS ').'
+               STOP RUN
+           END-IF.
+
+           IF LAST-CHECKPOINT-NUMBER > 0
+               DISPLAY 'Reprise apres le point de controle n°',
+                   LAST-CHECKPOINT-NUMBER
+               OPEN EXTEND RESULT-FILE
+           ELSE
+               OPEN OUTPUT RESULT-FILE
+               MOVE '   ID          Annees   Mensualite         Total'
+                   TO RESULT-LINE
+               WRITE RESULT-LINE
+           END-IF.
+
+           OPEN EXTEND LOAN-MASTER-FILE.
+           IF WS-LOAN-MASTER-STATUS = '35'
+               OPEN OUTPUT LOAN-MASTER-FILE
+           END-IF.
+
+           PERFORM UNTIL END-OF-APPLICATIONS
+               READ APPLICATION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO RECORD-NUMBER
+                       IF RECORD-NUMBER > LAST-CHECKPOINT-NUMBER
+                           PERFORM PROCESS-APPLICATION
+                           PERFORM FLUSH-RESULT-FILES
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE APPLICATION-FILE.
+           CLOSE RESULT-FILE.
+           CLOSE LOAN-MASTER-FILE.
+
+           PERFORM RESET-CHECKPOINT.
+
+           DISPLAY 'Traitement termine. Resultats dans ',
+               'batch_results.txt'.
+
+           STOP RUN.
+
+       READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '35'
+               MOVE 0 TO LAST-CHECKPOINT-NUMBER
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO LAST-CHECKPOINT-NUMBER
+                   NOT AT END
+                       MOVE CHECKPOINT-LINE TO WS-CHECKPOINT-DETAIL
+                       MOVE CK-RECORD-NUMBER TO LAST-CHECKPOINT-NUMBER
+               END-READ
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       FLUSH-RESULT-FILES.
+           CLOSE RESULT-FILE.
+           CLOSE LOAN-MASTER-FILE.
+           OPEN EXTEND RESULT-FILE.
+           OPEN EXTEND LOAN-MASTER-FILE.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE RECORD-NUMBER TO CK-RECORD-NUMBER.
+           MOVE APP-ID TO CK-APPLICANT-ID.
+           MOVE WS-CHECKPOINT-DETAIL TO CHECKPOINT-LINE.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CK-RECORD-NUMBER.
+           MOVE SPACES TO CK-APPLICANT-ID.
+           MOVE WS-CHECKPOINT-DETAIL TO CHECKPOINT-LINE.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+       PROCESS-APPLICATION.
+           IF APP-YEAR >= MIN-YEAR AND APP-YEAR <= MAX-YEAR AND
+                   APP-AMOUNT >= MIN-LOANED-AMOUNT AND
+                   APP-AMOUNT <= MAX-LOANED-AMOUNT
+               IF APP-MONTHLY-INCOME > 0
+                   PERFORM COMPUTE-AND-WRITE-APPLICATION
+               ELSE
+                   MOVE APP-ID TO WS-I-ID
+                   MOVE WS-INCOME-REJECT-DETAIL TO RESULT-LINE
+                   WRITE RESULT-LINE
+               END-IF
+           ELSE
+               MOVE APP-ID TO WS-J-ID
+               MOVE WS-REJECT-DETAIL TO RESULT-LINE
+               WRITE RESULT-LINE
+           END-IF.
+
+       COMPUTE-AND-WRITE-APPLICATION.
+           CALL 'RATELOOKUP' USING APP-YEAR, APP-AMOUNT, RATE.
+
+           CALL 'LOANCALC' USING APP-YEAR, APP-AMOUNT, RATE,
+               NUMBER_MONTHLY_PAYMENT, MONTHLY_RATE, MONTHLY_PAYMENT,
+               TOTAL_AMOUNT.
+
+           COMPUTE DEBT-RATIO ROUNDED =
+               (MONTHLY_PAYMENT + APP-EXISTING-DEBTS) * 100 /
+               APP-MONTHLY-INCOME
+               ON SIZE ERROR
+                   MOVE 999999.99 TO DEBT-RATIO
+           END-COMPUTE.
+
+           IF DEBT-RATIO > MAX-DEBT-RATIO
+               MOVE APP-ID TO WS-D-ID
+               MOVE WS-DEBT-REJECT-DETAIL TO RESULT-LINE
+               WRITE RESULT-LINE
+           ELSE
+               PERFORM WRITE-APPLICATION-RESULT
+           END-IF.
+
+       WRITE-APPLICATION-RESULT.
+           MOVE APP-ID TO WS-R-ID.
+           MOVE APP-YEAR TO WS-R-YEAR.
+           MOVE MONTHLY_PAYMENT TO WS-R-MONTHLY.
+           MOVE TOTAL_AMOUNT TO WS-R-TOTAL.
+
+           MOVE WS-RESULT-DETAIL TO RESULT-LINE.
+           WRITE RESULT-LINE.
+
+           CALL 'NEXTLOANID' USING LM-LOAN-ID.
+           MOVE APP-ID TO LM-APPLICANT-ID.
+           MOVE APP-YEAR TO LM-TERM-YEARS.
+           MOVE APP-AMOUNT TO LM-LOANED-AMOUNT.
+           MOVE RATE TO LM-RATE-USED.
+           MOVE MONTHLY_PAYMENT TO LM-MONTHLY-PAYMENT.
+           MOVE TOTAL_AMOUNT TO LM-TOTAL-AMOUNT.
+           ACCEPT LM-LOAN-DATE FROM DATE YYYYMMDD.
+           WRITE LOAN-MASTER-RECORD.

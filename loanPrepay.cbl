@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loanPrepay.
+       AUTHOR. Axel.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER-FILE ASSIGN TO "loan_master.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-MASTER-FILE.
+           COPY LOANREC.
+
+       WORKING-STORAGE SECTION.
+
+       77  SEARCH-LOAN-ID PIC 9(8).
+       01  WS-LOAN-MASTER-STATUS PIC XX.
+
+       01  WS-EOF PIC X VALUE 'N'.
+           88  END-OF-MASTER VALUE 'Y'.
+       01  WS-FOUND PIC X VALUE 'N'.
+           88  LOAN-FOUND VALUE 'Y'.
+
+       01  YEAR PIC 99.
+       01  LOANED_AMOUNT PIC 9(9).
+       01  RATE PIC 99V99.
+       01  NUMBER_MONTHLY_PAYMENT PIC 9(4).
+       01  MONTHLY_RATE PIC 9V9(6).
+       01  MONTHLY_PAYMENT PIC 9(9)V99.
+       01  TOTAL_AMOUNT PIC 9(10)V99.
+
+       01  PREPAY-MONTH PIC 9(4).
+       01  PREPAY-AMOUNT PIC 9(9)V99.
+       01  WS-PREPAY-VALID PIC X VALUE 'N'.
+           88  PREPAY-IS-VALID VALUE 'Y'.
+
+       01  REMAINING-BALANCE PIC 9(9)V99.
+       01  INTEREST-PORTION PIC 9(9)V99.
+       01  PRINCIPAL-PORTION PIC 9(9)V99.
+       01  PAYMENT-NUMBER PIC 9(4).
+
+       01  BALANCE-BEFORE-PREPAY PIC 9(9)V99.
+       01  OLD-REMAINING-INTEREST PIC 9(9)V99.
+       01  NEW-TOTAL-INTEREST PIC 9(9)V99.
+       01  NEW-MONTHS PIC 9(4) VALUE 0.
+       01  INTEREST-SAVED PIC S9(9)V99.
+
+       01  PENALTY-PERCENT PIC 99V99 VALUE 3.00.
+       01  PENALTY-MONTHS PIC 9 VALUE 6.
+       01  PENALTY-CAP-1 PIC 9(9)V99.
+       01  PENALTY-CAP-2 PIC 9(9)V99.
+       01  PENALTY-AMOUNT PIC 9(9)V99.
+       01  NET-SAVINGS PIC S9(9)V99.
+
+       01  BALANCE-BEFORE-PREPAY-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+       01  INTEREST-SAVED-DISPLAY PIC -ZZZ,ZZZ,ZZ9.99.
+       01  PENALTY-AMOUNT-DISPLAY PIC ZZZ,ZZZ,ZZ9.99.
+       01  NET-SAVINGS-DISPLAY PIC -ZZZ,ZZZ,ZZ9.99.
+       01  NEW-MONTHS-DISPLAY PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARAGRAPH.
+           DISPLAY 'Simulateur de remboursement anticipé'.
+           DISPLAY 'Numéro du prêt (LOAN-ID) ?'.
+           ACCEPT SEARCH-LOAN-ID.
+
+           PERFORM FIND-LOAN.
+
+           IF NOT LOAN-FOUND
+               DISPLAY 'Prêt introuvable dans le registre.'
+               STOP RUN
+           END-IF.
+
+           CALL 'LOANCALC' USING YEAR, LOANED_AMOUNT, RATE,
+               NUMBER_MONTHLY_PAYMENT, MONTHLY_RATE, MONTHLY_PAYMENT,
+               TOTAL_AMOUNT.
+
+           PERFORM UNTIL PREPAY-IS-VALID
+               DISPLAY 'A quel mois envisagez-vous le ',
+                   'remboursement anticipé ?'
+               ACCEPT PREPAY-MONTH
+               DISPLAY 'Quel montant souhaitez-vous rembourser ',
+                   'par anticipation ?'
+               ACCEPT PREPAY-AMOUNT
+               IF PREPAY-MONTH >= 1 AND
+                       PREPAY-MONTH < NUMBER_MONTHLY_PAYMENT
+                   MOVE 'Y' TO WS-PREPAY-VALID
+               ELSE
+                   DISPLAY 'Mois invalide au regard de la durée ',
+                       'du prêt.'
+               END-IF
+           END-PERFORM.
+
+           PERFORM COMPUTE-BALANCE-AT-PREPAY-MONTH.
+
+           IF PREPAY-AMOUNT > BALANCE-BEFORE-PREPAY
+               MOVE BALANCE-BEFORE-PREPAY TO PREPAY-AMOUNT
+               DISPLAY 'Montant plafonné au capital restant dû.'
+           END-IF.
+
+           COMPUTE OLD-REMAINING-INTEREST =
+               MONTHLY_PAYMENT *
+               (NUMBER_MONTHLY_PAYMENT - PREPAY-MONTH) -
+               BALANCE-BEFORE-PREPAY.
+
+           SUBTRACT PREPAY-AMOUNT FROM BALANCE-BEFORE-PREPAY
+               GIVING REMAINING-BALANCE.
+
+           PERFORM SIMULATE-NEW-SCHEDULE.
+
+           COMPUTE INTEREST-SAVED =
+               OLD-REMAINING-INTEREST - NEW-TOTAL-INTEREST.
+
+           COMPUTE PENALTY-CAP-1 =
+               BALANCE-BEFORE-PREPAY * PENALTY-PERCENT / 100.
+           COMPUTE PENALTY-CAP-2 =
+               PREPAY-AMOUNT * MONTHLY_RATE * PENALTY-MONTHS.
+
+           IF PENALTY-CAP-1 < PENALTY-CAP-2
+               MOVE PENALTY-CAP-1 TO PENALTY-AMOUNT
+           ELSE
+               MOVE PENALTY-CAP-2 TO PENALTY-AMOUNT
+           END-IF.
+
+           COMPUTE NET-SAVINGS = INTEREST-SAVED - PENALTY-AMOUNT.
+
+           MOVE BALANCE-BEFORE-PREPAY TO BALANCE-BEFORE-PREPAY-DISPLAY.
+           MOVE INTEREST-SAVED TO INTEREST-SAVED-DISPLAY.
+           MOVE PENALTY-AMOUNT TO PENALTY-AMOUNT-DISPLAY.
+           MOVE NET-SAVINGS TO NET-SAVINGS-DISPLAY.
+           MOVE NEW-MONTHS TO NEW-MONTHS-DISPLAY.
+
+           DISPLAY 'Capital restant dû avant remboursement : ',
+               BALANCE-BEFORE-PREPAY-DISPLAY ' €'.
+           DISPLAY 'Nouvelle durée restante : ' NEW-MONTHS-DISPLAY,
+               ' mensualité(s)'.
+           DISPLAY 'Intérêts économisés : ' INTEREST-SAVED-DISPLAY,
+               ' €'.
+           DISPLAY 'Indemnité de remboursement anticipé (plafonnée',
+               ' à 3% du capital restant dû ou 6 mois d''intérêts)',
+               ' : ' PENALTY-AMOUNT-DISPLAY ' €'.
+           DISPLAY 'Gain net pour le client : ' NET-SAVINGS-DISPLAY,
+               ' €'.
+
+           STOP RUN.
+
+       FIND-LOAN.
+           OPEN INPUT LOAN-MASTER-FILE.
+
+           IF WS-LOAN-MASTER-STATUS = '35'
+               MOVE 'Y' TO WS-EOF
+           ELSE
+               PERFORM UNTIL END-OF-MASTER OR LOAN-FOUND
+                   READ LOAN-MASTER-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF LM-LOAN-ID = SEARCH-LOAN-ID
+                               MOVE 'Y' TO WS-FOUND
+                               MOVE LM-TERM-YEARS TO YEAR
+                               MOVE LM-LOANED-AMOUNT TO LOANED_AMOUNT
+                               MOVE LM-RATE-USED TO RATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           CLOSE LOAN-MASTER-FILE.
+
+       COMPUTE-BALANCE-AT-PREPAY-MONTH.
+           MOVE LOANED_AMOUNT TO REMAINING-BALANCE.
+
+           PERFORM VARYING PAYMENT-NUMBER FROM 1 BY 1
+               UNTIL PAYMENT-NUMBER > PREPAY-MONTH
+
+               COMPUTE INTEREST-PORTION ROUNDED =
+                   REMAINING-BALANCE * MONTHLY_RATE
+
+               COMPUTE PRINCIPAL-PORTION ROUNDED =
+                   MONTHLY_PAYMENT - INTEREST-PORTION
+
+               SUBTRACT PRINCIPAL-PORTION FROM REMAINING-BALANCE
+           END-PERFORM.
+
+           MOVE REMAINING-BALANCE TO BALANCE-BEFORE-PREPAY.
+
+       SIMULATE-NEW-SCHEDULE.
+           MOVE 0 TO NEW-TOTAL-INTEREST.
+           MOVE 0 TO NEW-MONTHS.
+
+           PERFORM UNTIL REMAINING-BALANCE <= 0
+
+               COMPUTE INTEREST-PORTION ROUNDED =
+                   REMAINING-BALANCE * MONTHLY_RATE
+
+               ADD INTEREST-PORTION TO NEW-TOTAL-INTEREST
+
+               COMPUTE PRINCIPAL-PORTION ROUNDED =
+                   MONTHLY_PAYMENT - INTEREST-PORTION
+
+               IF PRINCIPAL-PORTION > REMAINING-BALANCE
+                   MOVE REMAINING-BALANCE TO PRINCIPAL-PORTION
+               END-IF
+
+               SUBTRACT PRINCIPAL-PORTION FROM REMAINING-BALANCE
+               ADD 1 TO NEW-MONTHS
+           END-PERFORM.

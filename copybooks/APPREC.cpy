@@ -0,0 +1,7 @@
+      * Une ligne de la file des demandes de prêt (batch).
+       01  APPLICATION-RECORD.
+           05  APP-ID PIC X(10).
+           05  APP-YEAR PIC 99.
+           05  APP-AMOUNT PIC 9(9).
+           05  APP-MONTHLY-INCOME PIC 9(7)V99.
+           05  APP-EXISTING-DEBTS PIC 9(7)V99.

@@ -0,0 +1,10 @@
+      * Un enregistrement du registre des prêts (LOAN-MASTER).
+       01  LOAN-MASTER-RECORD.
+           05  LM-LOAN-ID PIC 9(8).
+           05  LM-APPLICANT-ID PIC X(10).
+           05  LM-TERM-YEARS PIC 99.
+           05  LM-LOANED-AMOUNT PIC 9(9).
+           05  LM-RATE-USED PIC 99V99.
+           05  LM-MONTHLY-PAYMENT PIC 9(9)V99.
+           05  LM-TOTAL-AMOUNT PIC 9(10)V99.
+           05  LM-LOAN-DATE PIC 9(8).

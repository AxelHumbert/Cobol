@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loanCompare.
+       AUTHOR. Axel.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77  MIN-YEAR PIC 99 VALUE 1.
+       77  MAX-YEAR PIC 99 VALUE 25.
+       77  MIN-LOANED-AMOUNT PIC 9(9) VALUE 10000.
+       77  MAX-LOANED-AMOUNT PIC 9(9) VALUE 1000000.
+       77  MAX-TERMS PIC 9 VALUE 5.
+
+       01  LOANED_AMOUNT PIC 9(9).
+       01  LOANED_AMOUNT_DISPLAY PIC ZZZbZZZbZZZ.
+       01  WS-AMOUNT-VALID PIC X VALUE 'N'.
+           88  AMOUNT-IS-VALID VALUE 'Y'.
+
+       01  NUMBER-OF-TERMS PIC 9.
+       01  WS-NB-TERMS-VALID PIC X VALUE 'N'.
+           88  NB-TERMS-IS-VALID VALUE 'Y'.
+       01  TERM-INDEX PIC 9.
+
+       01  WS-YEAR-VALID PIC X.
+           88  YEAR-IS-VALID VALUE 'Y'.
+
+       01  TERM-TABLE.
+           05  TERM-ENTRY OCCURS 5 TIMES.
+               10  TERM-YEARS PIC 99.
+               10  TERM-RATE PIC 99V99.
+               10  TERM-NUMBER-PAYMENTS PIC 9(4).
+               10  TERM-MONTHLY-RATE PIC 9V9(6).
+               10  TERM-MONTHLY-PAYMENT PIC 9(9)V99.
+               10  TERM-TOTAL-AMOUNT PIC 9(10)V99.
+
+       01  WS-COMPARE-DETAIL.
+           05  WS-CMP-YEARS PIC ZZ.
+           05  FILLER PIC X(6) VALUE SPACES.
+           05  WS-CMP-RATE PIC Z9.99.
+           05  FILLER PIC X(6) VALUE SPACES.
+           05  WS-CMP-MONTHLY PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER PIC X(6) VALUE SPACES.
+           05  WS-CMP-TOTAL PIC ZZ,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARAGRAPH.
+           DISPLAY 'Comparateur de durées de prêt immobilier'.
+
+           PERFORM UNTIL AMOUNT-IS-VALID
+               DISPLAY 'Quel montant souhaitez-vous emprunter ?'
+               ACCEPT LOANED_AMOUNT
+               IF LOANED_AMOUNT >= MIN-LOANED-AMOUNT AND
+                       LOANED_AMOUNT <= MAX-LOANED-AMOUNT
+                   MOVE 'Y' TO WS-AMOUNT-VALID
+               ELSE
+                   DISPLAY 'Montant invalide. Il doit être compris ',
+                       'entre ' MIN-LOANED-AMOUNT ' et ',
+                       MAX-LOANED-AMOUNT ' €.'
+               END-IF
+           END-PERFORM.
+
+           MOVE LOANED_AMOUNT TO LOANED_AMOUNT_DISPLAY.
+           DISPLAY 'Comparaison pour un crédit de ',
+               LOANED_AMOUNT_DISPLAY '€'.
+
+           PERFORM UNTIL NB-TERMS-IS-VALID
+               DISPLAY 'Combien de durées voulez-vous comparer ',
+                   '(1 à 5) ?'
+               ACCEPT NUMBER-OF-TERMS
+               IF NUMBER-OF-TERMS >= 1 AND
+                       NUMBER-OF-TERMS <= MAX-TERMS
+                   MOVE 'Y' TO WS-NB-TERMS-VALID
+               ELSE
+                   DISPLAY 'Veuillez saisir un nombre entre 1 et 5.'
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING TERM-INDEX FROM 1 BY 1
+               UNTIL TERM-INDEX > NUMBER-OF-TERMS
+               PERFORM ASK-AND-COMPUTE-TERM
+           END-PERFORM.
+
+           DISPLAY ' '.
+           DISPLAY 'Durées   Taux annuel   Mensualité         Total'.
+
+           PERFORM VARYING TERM-INDEX FROM 1 BY 1
+               UNTIL TERM-INDEX > NUMBER-OF-TERMS
+
+               MOVE TERM-YEARS (TERM-INDEX) TO WS-CMP-YEARS
+               MOVE TERM-RATE (TERM-INDEX) TO WS-CMP-RATE
+               MOVE TERM-MONTHLY-PAYMENT (TERM-INDEX) TO WS-CMP-MONTHLY
+               MOVE TERM-TOTAL-AMOUNT (TERM-INDEX) TO WS-CMP-TOTAL
+
+               DISPLAY WS-COMPARE-DETAIL
+           END-PERFORM.
+
+           STOP RUN.
+
+       ASK-AND-COMPUTE-TERM.
+           MOVE 'N' TO WS-YEAR-VALID.
+
+           PERFORM UNTIL YEAR-IS-VALID
+               DISPLAY 'Durée n°' TERM-INDEX ' (en années) ?'
+               ACCEPT TERM-YEARS (TERM-INDEX)
+               IF TERM-YEARS (TERM-INDEX) >= MIN-YEAR AND
+                       TERM-YEARS (TERM-INDEX) <= MAX-YEAR
+                   MOVE 'Y' TO WS-YEAR-VALID
+               ELSE
+                   DISPLAY 'Durée invalide. Elle doit être comprise ',
+                       'entre ' MIN-YEAR ' et ' MAX-YEAR ' ans.'
+               END-IF
+           END-PERFORM.
+
+           CALL 'RATELOOKUP' USING TERM-YEARS (TERM-INDEX),
+               LOANED_AMOUNT, TERM-RATE (TERM-INDEX).
+
+           CALL 'LOANCALC' USING TERM-YEARS (TERM-INDEX),
+               LOANED_AMOUNT, TERM-RATE (TERM-INDEX),
+               TERM-NUMBER-PAYMENTS (TERM-INDEX),
+               TERM-MONTHLY-RATE (TERM-INDEX),
+               TERM-MONTHLY-PAYMENT (TERM-INDEX),
+               TERM-TOTAL-AMOUNT (TERM-INDEX).

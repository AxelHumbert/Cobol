@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEXTLOANID.
+       AUTHOR. Axel.
+
+      * Fournit un identifiant de prêt unique et croissant, en le
+      * faisant persister dans un petit fichier compteur, afin que
+      * chaque programme (interactif ou batch) obtienne le même
+      * prochain LOAN-ID sans se marcher dessus.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTER-FILE ASSIGN TO "loan_id_counter.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTER-FILE.
+       01  COUNTER-LINE PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-LAST-ID PIC 9(8) VALUE 0.
+       01  WS-FILE-STATUS PIC XX.
+
+       LINKAGE SECTION.
+
+       01  LK-NEXT-ID PIC 9(8).
+
+       PROCEDURE DIVISION USING LK-NEXT-ID.
+
+       GET-NEXT-ID.
+           OPEN INPUT COUNTER-FILE.
+           IF WS-FILE-STATUS = '35'
+               MOVE 0 TO WS-LAST-ID
+           ELSE
+               READ COUNTER-FILE
+                   AT END
+                       MOVE 0 TO WS-LAST-ID
+                   NOT AT END
+                       MOVE COUNTER-LINE TO WS-LAST-ID
+               END-READ
+           END-IF.
+           CLOSE COUNTER-FILE.
+
+           ADD 1 TO WS-LAST-ID GIVING LK-NEXT-ID.
+
+           OPEN OUTPUT COUNTER-FILE.
+           MOVE LK-NEXT-ID TO COUNTER-LINE.
+           WRITE COUNTER-LINE.
+           CLOSE COUNTER-FILE.
+
+           GOBACK.

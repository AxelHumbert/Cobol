@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANCALC.
+       AUTHOR. Axel.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77  MONTH_YEAR PIC 99 VALUE 12.
+
+       LINKAGE SECTION.
+
+       01  LK-YEAR PIC 99.
+       01  LK-LOANED-AMOUNT PIC 9(9).
+       01  LK-ANNUAL-RATE PIC 99V99.
+       01  LK-NUMBER-MONTHLY-PAYMENT PIC 9(4).
+       01  LK-MONTHLY-RATE PIC 9V9(6).
+       01  LK-MONTHLY-PAYMENT PIC 9(9)V99.
+       01  LK-TOTAL-AMOUNT PIC 9(10)V99.
+
+       PROCEDURE DIVISION USING LK-YEAR, LK-LOANED-AMOUNT,
+           LK-ANNUAL-RATE, LK-NUMBER-MONTHLY-PAYMENT, LK-MONTHLY-RATE,
+           LK-MONTHLY-PAYMENT, LK-TOTAL-AMOUNT.
+
+       COMPUTE-LOAN.
+           MULTIPLY LK-YEAR BY MONTH_YEAR
+               GIVING LK-NUMBER-MONTHLY-PAYMENT.
+
+           COMPUTE LK-MONTHLY-RATE ROUNDED =
+               (1 + LK-ANNUAL-RATE / 100) ** (1 / MONTH_YEAR) - 1.
+
+           COMPUTE LK-MONTHLY-PAYMENT =
+               (LK-LOANED-AMOUNT * LK-MONTHLY-RATE *
+               (1 + LK-MONTHLY-RATE) ** LK-NUMBER-MONTHLY-PAYMENT) /
+               ((1 + LK-MONTHLY-RATE) ** LK-NUMBER-MONTHLY-PAYMENT - 1).
+
+           COMPUTE LK-TOTAL-AMOUNT =
+               LK-MONTHLY-PAYMENT * LK-NUMBER-MONTHLY-PAYMENT.
+
+           GOBACK.

@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATELOOKUP.
+       AUTHOR. Axel.
+
+      * Table des taux annuels, par palier de durée (lignes) et par
+      * palier de montant emprunté (colonnes). Remplace le taux fixe
+      * unique qui existait auparavant.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  RATE-TABLE-VALUES.
+      *    Durée <= 10 ans
+           05  FILLER PIC 9V99 VALUE 0.90.
+           05  FILLER PIC 9V99 VALUE 1.00.
+           05  FILLER PIC 9V99 VALUE 1.10.
+      *    Durée de 11 à 20 ans
+           05  FILLER PIC 9V99 VALUE 1.10.
+           05  FILLER PIC 9V99 VALUE 1.20.
+           05  FILLER PIC 9V99 VALUE 1.30.
+      *    Durée de 21 à 25 ans
+           05  FILLER PIC 9V99 VALUE 1.30.
+           05  FILLER PIC 9V99 VALUE 1.40.
+           05  FILLER PIC 9V99 VALUE 1.50.
+
+       01  RATE-TABLE REDEFINES RATE-TABLE-VALUES.
+           05  RATE-TABLE-TERM OCCURS 3 TIMES.
+               10  RATE-TABLE-AMOUNT PIC 9V99 OCCURS 3 TIMES.
+
+       01  WS-TERM-INDEX PIC 9.
+       01  WS-AMOUNT-INDEX PIC 9.
+
+       LINKAGE SECTION.
+
+       01  LK-YEAR PIC 99.
+       01  LK-LOANED-AMOUNT PIC 9(9).
+       01  LK-RATE PIC 99V99.
+
+       PROCEDURE DIVISION USING LK-YEAR, LK-LOANED-AMOUNT, LK-RATE.
+
+       LOOKUP-RATE.
+           EVALUATE TRUE
+               WHEN LK-YEAR <= 10
+                   MOVE 1 TO WS-TERM-INDEX
+               WHEN LK-YEAR <= 20
+                   MOVE 2 TO WS-TERM-INDEX
+               WHEN OTHER
+                   MOVE 3 TO WS-TERM-INDEX
+           END-EVALUATE.
+
+           EVALUATE TRUE
+               WHEN LK-LOANED-AMOUNT <= 150000
+                   MOVE 1 TO WS-AMOUNT-INDEX
+               WHEN LK-LOANED-AMOUNT <= 300000
+                   MOVE 2 TO WS-AMOUNT-INDEX
+               WHEN OTHER
+                   MOVE 3 TO WS-AMOUNT-INDEX
+           END-EVALUATE.
+
+           MOVE RATE-TABLE-AMOUNT (WS-TERM-INDEX, WS-AMOUNT-INDEX)
+               TO LK-RATE.
+
+           GOBACK.
